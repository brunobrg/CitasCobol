@@ -0,0 +1,173 @@
+
+      *VRS001-09/08/2026-F8367856-Rafael   Implantacao
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.    T99P1240.
+       AUTHOR.        Rafael.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *REMARKS.       Consulta avulsa de uma conta no T99F132S (ultima
+      *               execucao do T99P1237), para atendimento ao
+      *               cliente sem precisar garimpar o arquivo plano.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+      *--------------------
+       FILE-CONTROL.
+            SELECT T99F132S  ASSIGN  TO  "T99F132S.txt".
+      *------------
+       DATA DIVISION.
+      *------------
+       FILE SECTION.
+      *------------
+       FD  T99F132S.
+       01  132S-REGISTRO-FD            PIC  X(046).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROG                    PIC  X(016) VALUE
+                     '*** T99P1240 ***'.
+
+       77  WS-CTA-PROCURADA            PIC  9(11)       VALUE 0.
+       77  IND-ENCONTROU               PIC  X(01)       VALUE 'N'.
+           88  88-ENCONTROU                              VALUE 'S'.
+
+       77  WS-RES-AGE                  PIC  9(04)       VALUE 0.
+       77  WS-RES-CTA                  PIC  9(11)       VALUE 0.
+       77  WS-RES-MCI                  PIC  9(09)       VALUE 0.
+       77  WS-RES-BONUS                PIC  9(15)V99    VALUE 0.
+
+      *    Arquivo de bonus (mesmo layout do T99P1237)
+
+      *    Detalhe
+       01  132-REG-GERL.
+           03  132-AGE                 PIC   9(04).
+           03  132-CTA                 PIC   9(11).
+           03  132-MCI                 PIC   9(09).
+           03  132-VL-BONUS            PIC   9(15)V99.
+           03  132-SEQ                 PIC   9(05).
+
+      *    Header
+       01  FILLER REDEFINES 132-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132-NOM-ARQ             PIC   X(08).
+           03  132-AMD-GER             PIC   9(08).
+           03  FILLER                  PIC   X(15).
+
+      *    Trailer
+       01  FILLER REDEFINES 132-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132-VL-TOT-BONUS        PIC   9(15)V99.
+           03  FILLER                  PIC   X(03).
+           03  132-SOMAT-SEQ           PIC   9(11).
+
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+       000000-ROTINA-PRINCIPAL SECTION.
+      *--------------------------------
+
+           PERFORM 100000-PROCED-INICIAIS.
+
+           DISPLAY '999 ' CTE-PROG ' INFORME A CONTA (11 DIGITOS): '
+                   WITH NO ADVANCING.
+           ACCEPT WS-CTA-PROCURADA FROM CONSOLE.
+
+           PERFORM 800000-LE-132.
+
+           PERFORM 300000-PROCURA-CONTA
+               UNTIL 132-AGE EQUAL 9999 OR 88-ENCONTROU.
+
+           PERFORM 400000-IMPRIME-RESULTADO.
+
+           PERFORM 900000-PROCED-FINAIS.
+
+           DISPLAY '999 ' CTE-PROG ' 999 - FIM NORMAL'.
+           STOP RUN.
+
+       000000-SAIDA.
+           EXIT.
+
+      *-------------------------------
+       100000-PROCED-INICIAIS SECTION.
+      *-------------------------------
+           OPEN INPUT  T99F132S.
+
+           READ T99F132S INTO 132-REG-GERL
+                AT END PERFORM 999001-ERRO-001.
+
+           IF  132-NOM-ARQ NOT EQUAL 'T99F132'
+               PERFORM 999002-ERRO-002.
+
+       100000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       300000-PROCURA-CONTA SECTION.
+      *-----------------------------
+           IF  132-CTA EQUAL WS-CTA-PROCURADA
+               MOVE 'S'          TO IND-ENCONTROU
+               MOVE 132-AGE      TO WS-RES-AGE
+               MOVE 132-CTA      TO WS-RES-CTA
+               MOVE 132-MCI      TO WS-RES-MCI
+               MOVE 132-VL-BONUS TO WS-RES-BONUS
+           ELSE
+               PERFORM 800000-LE-132
+           END-IF.
+       300000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       400000-IMPRIME-RESULTADO SECTION.
+      *-----------------------------
+           IF  88-ENCONTROU
+               DISPLAY '999 ' CTE-PROG ' CONTA....: ' WS-RES-CTA
+               DISPLAY '999 ' CTE-PROG ' AGENCIA..: ' WS-RES-AGE
+               DISPLAY '999 ' CTE-PROG ' MCI......: ' WS-RES-MCI
+               DISPLAY '999 ' CTE-PROG ' BONUS....: ' WS-RES-BONUS
+           ELSE
+               DISPLAY '999 ' CTE-PROG ' CONTA ' WS-CTA-PROCURADA
+                       ' NAO ENCONTRADA NO T99F132S.'
+           END-IF.
+       400000-SAIDA.
+           EXIT.
+
+      *--------------------------
+       800000-LE-132 SECTION.
+      *--------------------------
+           READ T99F132S INTO 132-REG-GERL
+                AT END MOVE 9999 TO 132-AGE.
+       800000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       900000-PROCED-FINAIS SECTION.
+      *-----------------------------
+           CLOSE T99F132S.
+       900000-SAIDA.
+           EXIT.
+      *---------------------
+       999000-ERROS SECTION.
+      *---------------------
+       999001-ERRO-001.
+           DISPLAY '888 ' CTE-PROG ' 001 - Arquivo T99F132S vazio.'.
+           PERFORM 999999-CANCELAR.
+
+       999002-ERRO-002.
+           DISPLAY '888 ' CTE-PROG ' 002 - Arquivo nao e T99F132S.'.
+           PERFORM 999999-CANCELAR.
+      *------------------------
+       999999-CANCELAR SECTION.
+      *------------------------
+           CLOSE T99F132S.
+           DISPLAY '999 ' CTE-PROG ' CANCELADO.'.
+           STOP RUN.
+       999999-SAIDA-ABENDA.
+           EXIT.
