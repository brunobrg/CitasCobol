@@ -1,5 +1,12 @@
 
       *VRS001-12/12/2014-F8367856-Rafael   Implantacao
+      *VRS002-09/08/2026-F8367856-Rafael   Parametrizacao de taxa min/
+      *                                    max, listagem de excecao,
+      *                                    multi-moeda, mestre rotativo
+      *                                    de 12 meses, faixas
+      *                                    progressivas de taxa,
+      *                                    checkpoint/restart e
+      *                                    validacao por registro
       *-----------------------*
        IDENTIFICATION DIVISION.
       *-----------------------*
@@ -21,16 +28,69 @@
        FILE-CONTROL.
             SELECT T99F434E  ASSIGN  TO  "T99F434E.txt".
             SELECT T99F132S  ASSIGN  TO  "T99F132S.txt".
+            SELECT T99F132N  ASSIGN  TO  "T99F132N.txt".
+            SELECT T99F1237E ASSIGN  TO  "T99F1237E.txt".
+            SELECT T99F1237P ASSIGN  TO  "T99F1237P.txt".
+            SELECT T99F1237C ASSIGN  TO  "T99F1237C.txt"
+                   FILE STATUS IS WS-STATUS-CKP.
+            SELECT T99F1237X ASSIGN  TO  "T99F1237X.txt".
+            SELECT T99F1237T ASSIGN  TO  "T99F1237T.txt".
+            SELECT T99F1237M ASSIGN  TO  "T99F1237M.txt"
+                   ORGANIZATION   IS INDEXED
+                   ACCESS MODE    IS DYNAMIC
+                   RECORD KEY     IS MSTR-CTA
+                   FILE STATUS    IS WS-STATUS-MSTR.
       *------------
        DATA DIVISION.
       *------------
        FILE SECTION.
       *------------
        FD  T99F434E.
-       01  434E-REGISTRO-FD            PIC  X(063).
+       01  434E-REGISTRO-FD            PIC  X(066).
 
        FD  T99F132S.
        01  132S-REGISTRO-FD            PIC  X(046).
+
+      *    Contas sem bonus no periodo (434-VL-EXP nao maior que
+      *    434-VL-IMP), para conferencia de auditoria.
+       FD  T99F132N.
+       01  132N-REGISTRO-FD            PIC  X(058).
+
+      *    Registros de T99F434 rejeitados na validacao (per-record),
+      *    para continuar o processamento sem cancelar o job inteiro.
+       FD  T99F1237E.
+       01  1237E-REGISTRO-FD           PIC  X(072).
+
+      *    Parametros de calculo do bonus (taxa e limites)
+       FD  T99F1237P.
+       01  1237P-REGISTRO-FD           PIC  X(040).
+
+      *    Checkpoint de reinicio (restart) do processamento
+       FD  T99F1237C.
+       01  1237C-REGISTRO-FD           PIC  X(067).
+
+      *    Tabela de cotacoes de moeda estrangeira (FX)
+       FD  T99F1237X.
+       01  1237X-REGISTRO-FD           PIC  X(014).
+
+      *    Faixas da tabela progressiva de taxa de bonus
+       FD  T99F1237T.
+       01  1237T-REGISTRO-FD           PIC  X(022).
+
+      *    Historico acumulado de 12 meses de exportacao/importacao
+      *    por conta (434-CTA). Mestre indexado.
+       FD  T99F1237M.
+       01  MSTR-REG-GERL.
+           03  MSTR-CTA                PIC   9(11).
+           03  MSTR-AGE                PIC   9(04).
+           03  MSTR-MCI                PIC   9(09).
+           03  MSTR-ULT-AMD-GER        PIC   9(08).
+           03  MSTR-MES-ATUAL           PIC   9(02).
+           03  MSTR-TOT-EXP-12M         PIC   9(15)V99.
+           03  MSTR-TOT-IMP-12M         PIC   9(15)V99.
+           03  MSTR-HIST OCCURS 12 TIMES INDEXED BY IDX-MES.
+               05  MSTR-HIST-EXP        PIC   9(15)V99.
+               05  MSTR-HIST-IMP        PIC   9(15)V99.
       *-----------------------
        WORKING-STORAGE SECTION.
       *-----------------------
@@ -40,7 +100,114 @@
        77  CNT-SEQ-132                 PIC  S9(09)       VALUE 1.
        77  ACM-SEQ-132                 PIC  S9(09)       VALUE 1.
        77  ACM-SEQ-434                 PIC  S9(09)       VALUE 0.
+       77  ACM-SEQ-132N                PIC  S9(09)       VALUE 0.
        77  ACM-TOT-BONUS               PIC  S9(15)V99    VALUE 0.
+       77  ACM-SEQ-434-ERRO            PIC  S9(09)       VALUE 0.
+
+      *    Validacao de registro de detalhe do T99F434 (por registro)
+       77  IND-REGISTRO-VALIDO         PIC  X(01)       VALUE 'S'.
+           88  88-REGISTRO-VALIDO                        VALUE 'S'.
+       77  WS-ERRO-VALID-CODIGO        PIC  X(03)       VALUE SPACES.
+       77  WS-ERRO-VALID-MSG           PIC  X(40)       VALUE SPACES.
+
+      *    Controle de checkpoint/restart
+       77  WS-STATUS-CKP               PIC  X(02).
+           88  CKP-OK                                    VALUE '00'.
+       77  IND-RESTART                 PIC  X(01)       VALUE 'N'.
+           88  88-RESTART                                VALUE 'S'.
+       77  CKP-INTERVALO               PIC  9(05)       VALUE 500.
+       77  WS-CKP-QUOC                 PIC  9(09)       VALUE 0.
+       77  WS-CKP-RESTO                PIC  9(05)       VALUE 0.
+       77  IND-REPOSICIONANDO          PIC  X(01)       VALUE 'N'.
+           88  88-REPOSICIONANDO                         VALUE 'S'.
+
+      *    Controle de quais arquivos ja estao abertos, para que
+      *    999999-CANCELAR so feche o que de fato foi aberto ate o
+      *    ponto do erro (T99F132S/T99F132N/T99F1237E e T99F1237M sao
+      *    abertos em pontos diferentes de 100000-PROCED-INICIAIS).
+       77  IND-MESTRE-ABERTO           PIC  X(01)       VALUE 'N'.
+           88  88-MESTRE-ABERTO                          VALUE 'S'.
+       77  IND-ARQS-SAIDA-ABERTOS      PIC  X(01)       VALUE 'N'.
+           88  88-ARQS-SAIDA-ABERTOS                     VALUE 'S'.
+
+       01  1237C-REG-CKP.
+           03  CKP-ACM-SEQ-434         PIC   9(09).
+           03  CKP-ACM-SEQ-132         PIC   9(09).
+           03  CKP-CNT-SEQ-132         PIC   9(09).
+           03  CKP-ACM-TOT-BONUS       PIC   9(15)V99.
+           03  CKP-ULT-SEQ-434         PIC   9(05).
+           03  CKP-ACM-SEQ-434-ERRO    PIC   9(09).
+           03  CKP-ACM-SEQ-132N        PIC   9(09).
+
+      *    Parametros de calculo do bonus, lidos do T99F1237P
+       01  1237P-REG-PARM.
+           03  PARM-TX-BONUS           PIC   9(01)V9(04).
+           03  PARM-VL-MINIMO          PIC   9(15)V99.
+           03  PARM-VL-MAXIMO          PIC   9(15)V99.
+           03  PARM-MODO-CALC          PIC   X(01).
+               88  88-MODO-ACUMULADO                  VALUE 'A'.
+               88  88-MODO-PERIODO                     VALUE 'P'.
+
+      *    Cotacoes de moeda estrangeira (FX), lidas do T99F1237X
+       01  1237X-REG-GERL.
+           03  1237X-MOEDA             PIC   X(03).
+           03  1237X-TAXA              PIC   9(05)V9(06).
+
+       77  IND-FIM-FX                  PIC  X(01)       VALUE 'N'.
+           88  88-FIM-FX                                 VALUE 'S'.
+       77  CNT-FX                      PIC  9(03)       VALUE 0.
+
+       01  TAB-FX-COTACOES.
+           03  TAB-FX-ITEM OCCURS 50 TIMES INDEXED BY IDX-FX.
+               05  TAB-FX-MOEDA        PIC   X(03).
+               05  TAB-FX-TAXA         PIC   9(05)V9(06).
+
+      *    Faixas progressivas de taxa de bonus, lidas do T99F1237T
+       01  1237T-REG-GERL.
+           03  1237T-LIMITE            PIC   9(15)V99.
+           03  1237T-TAXA              PIC   9(01)V9(04).
+
+       77  IND-FIM-FAIXA               PIC  X(01)       VALUE 'N'.
+           88  88-FIM-FAIXA                              VALUE 'S'.
+       77  CNT-FAIXAS                  PIC  9(03)       VALUE 0.
+
+       01  TAB-FAIXAS.
+           03  TAB-FAIXA-ITEM OCCURS 20 TIMES INDEXED BY IDX-FAIXA.
+               05  TAB-FAIXA-LIMITE    PIC   9(15)V99.
+               05  TAB-FAIXA-TAXA      PIC   9(01)V9(04).
+
+      *    Campos de apoio ao calculo progressivo por faixas
+       77  WS-VL-SPREAD                PIC  9(15)V99    VALUE 0.
+       77  WS-VL-RESTANTE              PIC  9(15)V99    VALUE 0.
+       77  WS-VL-LIMITE-ANT            PIC  9(15)V99    VALUE 0.
+       77  WS-VL-LARGURA-FAIXA         PIC  9(15)V99    VALUE 0.
+       77  WS-VL-PARTE-FAIXA           PIC  9(15)V99    VALUE 0.
+       77  WS-VL-BONUS-FAIXAS          PIC  9(15)V99    VALUE 0.
+
+       77  WS-VL-EXP-CONV              PIC  9(15)V99    VALUE 0.
+       77  WS-VL-IMP-CONV              PIC  9(15)V99    VALUE 0.
+       77  WS-TAXA-COTACAO             PIC  9(05)V9(06) VALUE 0.
+
+      *    Valores efetivamente usados no calculo do bonus: ou o
+      *    periodo atual convertido, ou o acumulado de 12 meses,
+      *    conforme PARM-MODO-CALC.
+       77  WS-VL-EXP-CALC              PIC  9(15)V99    VALUE 0.
+       77  WS-VL-IMP-CALC              PIC  9(15)V99    VALUE 0.
+
+      *    Controle do mestre de historico (T99F1237M)
+       77  WS-STATUS-MSTR              PIC  X(02).
+           88  MSTR-OK                                  VALUE '00'.
+           88  MSTR-NAO-ENCONTRADO                       VALUE '23'.
+
+      *    Calculo de meses decorridos entre 434-AMD-GER e
+      *    MSTR-ULT-AMD-GER (ambos AAAAMMDD) para o rotativo de 12
+      *    meses do mestre
+       77  WS-AMD-ANO-ATUAL            PIC  9(04)       VALUE 0.
+       77  WS-AMD-MES-ATUAL            PIC  9(02)       VALUE 0.
+       77  WS-AMD-ANO-MESTRE           PIC  9(04)       VALUE 0.
+       77  WS-AMD-MES-MESTRE           PIC  9(02)       VALUE 0.
+       77  WS-MESES-DECORRIDOS         PIC  S9(05)      VALUE 0.
+       77  IDX-MES-AVANCO              PIC  9(02)       VALUE 0.
 
       *    Arquivo de importaçoes e exportaçoes
 
@@ -52,6 +219,7 @@
            03  434-VL-EXP              PIC   9(15)V99.
            03  434-VL-IMP              PIC   9(15)V99.
            03  434-SEQ                 PIC   9(05).
+           03  434-MOEDA               PIC   X(03).
 
       *    Header
        01  FILLER REDEFINES 434-REG-GERL.
@@ -59,11 +227,13 @@
            03  434-NOM-ARQ             PIC   X(08).
            03  434-AMD-GER             PIC   9(08).
            03  FILLER                  PIC   X(32).
+           03  FILLER                  PIC   X(03).
 
       *    Trailer
        01  FILLER REDEFINES 434-REG-GERL.
            03  FILLER                  PIC   X(52).
            03  434-SOMAT-SEQ           PIC   9(11).
+           03  FILLER                  PIC   X(03).
       *    Arquivo de bonus
 
       *    Detalhe
@@ -88,6 +258,53 @@
            03  FILLER                  PIC   X(03).
            03  132-SOMAT-SEQ           PIC   9(11).
 
+      *    Arquivo de contas sem bonus (excecao)
+
+      *    Detalhe
+       01  132N-REG-GERL.
+           03  132N-AGE                PIC   9(04).
+           03  132N-CTA                PIC   9(11).
+           03  132N-MCI                PIC   9(09).
+           03  132N-VL-EXP             PIC   9(15)V99.
+           03  132N-VL-IMP             PIC   9(15)V99.
+
+      *    Header
+       01  FILLER REDEFINES 132N-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132N-NOM-ARQ            PIC   X(08).
+           03  132N-AMD-GER            PIC   9(08).
+           03  FILLER                  PIC   X(27).
+
+      *    Trailer
+       01  FILLER REDEFINES 132N-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132N-SOMAT-SEQ          PIC   9(11).
+           03  FILLER                  PIC   X(32).
+
+      *    Registros de T99F434 rejeitados na validacao por registro
+
+      *    Detalhe
+       01  1237E-REG-GERL.
+           03  ERRO-AGE                PIC   9(04).
+           03  ERRO-CTA                PIC   9(11).
+           03  ERRO-MCI                PIC   9(09).
+           03  ERRO-SEQ                PIC   9(05).
+           03  ERRO-CODIGO             PIC   X(03).
+           03  ERRO-MSG                PIC   X(40).
+
+      *    Header
+       01  FILLER REDEFINES 1237E-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  ERRO-NOM-ARQ            PIC   X(08).
+           03  ERRO-AMD-GER            PIC   9(08).
+           03  FILLER                  PIC   X(41).
+
+      *    Trailer
+       01  FILLER REDEFINES 1237E-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  ERRO-SOMAT-SEQ          PIC   9(11).
+           03  FILLER                  PIC   X(46).
+
       *-------------------
        PROCEDURE DIVISION.
       *-------------------
@@ -96,10 +313,25 @@
 
            PERFORM 100000-PROCED-INICIAIS.
 
-           PERFORM 860000-LE-434.
+      *    No restart, 150000-REPOSICIONA-434 (chamado de dentro de
+      *    100000-PROCED-INICIAIS) ja deixa em 434-REG-GERL o primeiro
+      *    registro ainda nao processado antes do checkpoint; a leitura
+      *    de abertura abaixo e so a leitura de "priming" necessaria
+      *    quando 100000-PROCED-INICIAIS tinha carregado apenas o
+      *    header (inicio normal, sem restart).
+           IF  NOT 88-RESTART
+               PERFORM 860000-LE-434
+           END-IF.
 
            PERFORM UNTIL 434-AGE EQUAL 9999
-               PERFORM 200000-CALCULA-BONUS
+               PERFORM 850000-VALIDA-434
+               IF  88-REGISTRO-VALIDO
+                   PERFORM 210000-BUSCA-COTACAO
+                   PERFORM 220000-ATUALIZA-MESTRE
+                   PERFORM 200000-CALCULA-BONUS
+               ELSE
+                   PERFORM 855000-GRAVA-ERRO-434
+               END-IF
                PERFORM 860000-LE-434
            END-PERFORM.
 
@@ -121,7 +353,25 @@
        100000-PROCED-INICIAIS SECTION.
       *-------------------------------
            OPEN INPUT  T99F434E
-                OUTPUT T99F132S.
+                         T99F1237P.
+
+           READ T99F1237P INTO 1237P-REG-PARM
+                AT END PERFORM 999011-ERRO-011.
+
+           IF  PARM-TX-BONUS EQUAL 0
+               PERFORM 999012-ERRO-012.
+
+           IF  NOT 88-MODO-ACUMULADO AND NOT 88-MODO-PERIODO
+               MOVE 'P' TO PARM-MODO-CALC.
+
+           PERFORM 130000-CARREGA-FAIXAS.
+
+           IF  CNT-FAIXAS EQUAL 0
+               PERFORM 999014-ERRO-014.
+
+           PERFORM 140000-CARREGA-FX.
+
+           PERFORM 160000-ABRE-MESTRE.
 
            READ T99F434E INTO 434-REG-GERL
                 AT END PERFORM 999001-ERRO-001.
@@ -140,18 +390,325 @@
            IF  434-SEQ     NOT EQUAL 1
                PERFORM 999006-ERRO-006.
 
-           MOVE SPACES      TO 132-REG-GERL.
-           MOVE 0           TO 132-AGE
-                               132-CTA.
-           MOVE 'T99F132'   TO 132-NOM-ARQ.
-           MOVE 434-AMD-GER TO 132-AMD-GER.
-           MOVE 1           TO 132-SEQ.
+           PERFORM 120000-VERIFICA-CHECKPOINT.
 
-           WRITE 132S-REGISTRO-FD FROM 132-REG-GERL.
+           IF  88-RESTART
+               OPEN EXTEND T99F132S
+                           T99F132N
+                           T99F1237E
+               PERFORM 150000-REPOSICIONA-434
+           ELSE
+               OPEN OUTPUT T99F132S
+                           T99F132N
+                           T99F1237E
+
+               MOVE SPACES      TO 132-REG-GERL
+               MOVE 0           TO 132-AGE
+                                   132-CTA
+               MOVE 'T99F132'   TO 132-NOM-ARQ
+               MOVE 434-AMD-GER TO 132-AMD-GER
+               MOVE 1           TO 132-SEQ
+
+               WRITE 132S-REGISTRO-FD FROM 132-REG-GERL
+
+               MOVE SPACES       TO 132N-REG-GERL
+               MOVE 0            TO 132N-AGE
+                                     132N-CTA
+               MOVE 'T99F132N'   TO 132N-NOM-ARQ
+               MOVE 434-AMD-GER  TO 132N-AMD-GER
+               WRITE 132N-REGISTRO-FD FROM 132N-REG-GERL
+
+               MOVE SPACES       TO 1237E-REG-GERL
+               MOVE 0            TO ERRO-AGE
+                                     ERRO-CTA
+               MOVE 'T99F1237'   TO ERRO-NOM-ARQ
+               MOVE 434-AMD-GER  TO ERRO-AMD-GER
+               WRITE 1237E-REGISTRO-FD FROM 1237E-REG-GERL
+           END-IF.
+
+           MOVE 'S' TO IND-ARQS-SAIDA-ABERTOS.
 
        100000-SAIDA.
            EXIT.
 
+      *-----------------------------------
+       120000-VERIFICA-CHECKPOINT SECTION.
+      *-----------------------------------
+           OPEN INPUT T99F1237C.
+
+           IF  CKP-OK
+               READ T99F1237C INTO 1237C-REG-CKP
+                    AT END CONTINUE
+                    NOT AT END
+                        MOVE 'S'               TO IND-RESTART
+                        MOVE CKP-ACM-SEQ-132   TO ACM-SEQ-132
+                        MOVE CKP-CNT-SEQ-132   TO CNT-SEQ-132
+                        MOVE CKP-ACM-TOT-BONUS TO ACM-TOT-BONUS
+                        MOVE CKP-ACM-SEQ-434-ERRO
+                                               TO ACM-SEQ-434-ERRO
+                        MOVE CKP-ACM-SEQ-132N  TO ACM-SEQ-132N
+                        DISPLAY '999 ' CTE-PROG ' 013 - RETOMANDO DE '
+                                'CHECKPOINT - ULTIMO 434-SEQ: '
+                                CKP-ULT-SEQ-434
+               END-READ
+               CLOSE T99F1237C
+           END-IF.
+       120000-SAIDA.
+           EXIT.
+
+      *---------------------------------
+       150000-REPOSICIONA-434 SECTION.
+      *---------------------------------
+           MOVE 'S' TO IND-REPOSICIONANDO.
+           PERFORM 860000-LE-434
+               UNTIL ACM-SEQ-434 EQUAL CKP-ACM-SEQ-434.
+           MOVE 'N' TO IND-REPOSICIONANDO.
+       150000-SAIDA.
+           EXIT.
+
+      *-----------------------------------
+       160000-ABRE-MESTRE SECTION.
+      *-----------------------------------
+      *    T99F1237M e um mestre indexado por 434-CTA. Na primeira
+      *    execucao o arquivo ainda nao existe; cria-se vazio e
+      *    reabre-se em modo I-O para leitura/atualizacao.
+           OPEN I-O T99F1237M.
+           IF  NOT MSTR-OK
+               OPEN OUTPUT T99F1237M
+               CLOSE T99F1237M
+               OPEN I-O T99F1237M
+           END-IF.
+           MOVE 'S' TO IND-MESTRE-ABERTO.
+       160000-SAIDA.
+           EXIT.
+
+      *-----------------------------------
+       130000-CARREGA-FAIXAS SECTION.
+      *-----------------------------------
+      *    Carrega a tabela progressiva de taxa de bonus (T99F1237T),
+      *    com as faixas em ordem crescente de 1237T-LIMITE; a ultima
+      *    faixa deve trazer um limite-sentinela para cobrir qualquer
+      *    excedente acima dela.
+           OPEN INPUT T99F1237T.
+           MOVE 'N' TO IND-FIM-FAIXA.
+           MOVE 0   TO CNT-FAIXAS.
+           PERFORM 135000-LE-FAIXA-UMA
+               UNTIL 88-FIM-FAIXA.
+           CLOSE T99F1237T.
+       130000-SAIDA.
+           EXIT.
+
+      *-----------------------------------
+       135000-LE-FAIXA-UMA SECTION.
+      *-----------------------------------
+           READ T99F1237T INTO 1237T-REG-GERL
+                AT END
+                    MOVE 'S' TO IND-FIM-FAIXA
+                NOT AT END
+                    ADD 1         TO CNT-FAIXAS
+                    IF  CNT-FAIXAS GREATER 20
+                        PERFORM 999016-ERRO-016
+                    END-IF
+                    SET IDX-FAIXA TO CNT-FAIXAS
+                    MOVE 1237T-LIMITE
+                         TO TAB-FAIXA-LIMITE(IDX-FAIXA)
+                    MOVE 1237T-TAXA
+                         TO TAB-FAIXA-TAXA(IDX-FAIXA)
+           END-READ.
+       135000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       140000-CARREGA-FX SECTION.
+      *-----------------------------
+           OPEN INPUT T99F1237X.
+           MOVE 'N' TO IND-FIM-FX.
+           MOVE 0   TO CNT-FX.
+           PERFORM 145000-LE-FX-UMA
+               UNTIL 88-FIM-FX.
+           CLOSE T99F1237X.
+       140000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       145000-LE-FX-UMA SECTION.
+      *-----------------------------
+           READ T99F1237X INTO 1237X-REG-GERL
+                AT END
+                    MOVE 'S' TO IND-FIM-FX
+                NOT AT END
+                    ADD 1                TO CNT-FX
+                    IF  CNT-FX GREATER 50
+                        PERFORM 999017-ERRO-017
+                    END-IF
+                    SET IDX-FX           TO CNT-FX
+                    MOVE 1237X-MOEDA     TO TAB-FX-MOEDA(IDX-FX)
+                    MOVE 1237X-TAXA      TO TAB-FX-TAXA(IDX-FX)
+           END-READ.
+       145000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       210000-BUSCA-COTACAO SECTION.
+      *-----------------------------
+           IF  434-MOEDA EQUAL SPACES OR 434-MOEDA EQUAL 'BRL'
+               MOVE 434-VL-EXP TO WS-VL-EXP-CONV
+               MOVE 434-VL-IMP TO WS-VL-IMP-CONV
+           ELSE
+               SET IDX-FX TO 1
+               SEARCH TAB-FX-ITEM
+                   AT END
+                       PERFORM 999013-ERRO-013
+                   WHEN TAB-FX-MOEDA(IDX-FX) EQUAL 434-MOEDA
+                       MOVE TAB-FX-TAXA(IDX-FX) TO WS-TAXA-COTACAO
+               END-SEARCH
+               COMPUTE WS-VL-EXP-CONV = 434-VL-EXP * WS-TAXA-COTACAO
+               COMPUTE WS-VL-IMP-CONV = 434-VL-IMP * WS-TAXA-COTACAO
+           END-IF.
+       210000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       220000-ATUALIZA-MESTRE SECTION.
+      *-----------------------------
+      *    Atualiza o historico rotativo de 12 meses de exp/imp da
+      *    conta no mestre T99F1237M e decide, conforme
+      *    PARM-MODO-CALC, se o bonus sera calculado sobre o
+      *    periodo atual convertido (WS-VL-EXP/IMP-CONV) ou sobre o
+      *    acumulado rotativo de 12 meses (MSTR-TOT-EXP/IMP-12M).
+           MOVE 434-CTA TO MSTR-CTA.
+           READ T99F1237M
+               INVALID KEY
+                   PERFORM 225000-INICIALIZA-MESTRE
+               NOT INVALID KEY
+                   IF  434-AMD-GER EQUAL MSTR-ULT-AMD-GER
+                       PERFORM 228000-REPROCESSA-MES-ATUAL
+                   ELSE
+                       PERFORM 226000-ROTACIONA-MESTRE
+                   END-IF
+           END-READ.
+
+           IF  88-MODO-ACUMULADO
+               MOVE MSTR-TOT-EXP-12M TO WS-VL-EXP-CALC
+               MOVE MSTR-TOT-IMP-12M TO WS-VL-IMP-CALC
+           ELSE
+               MOVE WS-VL-EXP-CONV   TO WS-VL-EXP-CALC
+               MOVE WS-VL-IMP-CONV   TO WS-VL-IMP-CALC
+           END-IF.
+       220000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       225000-INICIALIZA-MESTRE SECTION.
+      *-----------------------------
+      *    Conta ainda nao tem historico no mestre: zera as 12
+      *    posicoes e grava o periodo atual na posicao 1.
+           MOVE 434-CTA     TO MSTR-CTA.
+           MOVE 434-AGE     TO MSTR-AGE.
+           MOVE 434-MCI     TO MSTR-MCI.
+           MOVE 434-AMD-GER TO MSTR-ULT-AMD-GER.
+           MOVE 1       TO MSTR-MES-ATUAL.
+           PERFORM 227000-ZERA-HIST-MES
+               VARYING IDX-MES FROM 1 BY 1 UNTIL IDX-MES GREATER 12.
+           MOVE WS-VL-EXP-CONV TO MSTR-HIST-EXP(1).
+           MOVE WS-VL-IMP-CONV TO MSTR-HIST-IMP(1).
+           MOVE WS-VL-EXP-CONV TO MSTR-TOT-EXP-12M.
+           MOVE WS-VL-IMP-CONV TO MSTR-TOT-IMP-12M.
+           WRITE MSTR-REG-GERL.
+       225000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       226000-ROTACIONA-MESTRE SECTION.
+      *-----------------------------
+      *    Conta ja tem historico de um periodo (434-AMD-GER) anterior
+      *    ao gravado em MSTR-ULT-AMD-GER: avanca o mes corrente
+      *    (rotativo, 1 a 12) tantas posicoes quantos forem os meses
+      *    realmente decorridos entre os dois periodos - e nao sempre
+      *    uma unica posicao - descartando do acumulado de 12 meses
+      *    cada posicao que sai da janela, substitui a posicao mais
+      *    recente pelo periodo atual e recalcula os totais.
+           COMPUTE WS-AMD-ANO-ATUAL  = 434-AMD-GER     / 10000.
+           COMPUTE WS-AMD-MES-ATUAL  = (434-AMD-GER     / 100)
+                                      - (WS-AMD-ANO-ATUAL  * 100).
+           COMPUTE WS-AMD-ANO-MESTRE = MSTR-ULT-AMD-GER / 10000.
+           COMPUTE WS-AMD-MES-MESTRE = (MSTR-ULT-AMD-GER / 100)
+                                      - (WS-AMD-ANO-MESTRE * 100).
+           COMPUTE WS-MESES-DECORRIDOS =
+                   (WS-AMD-ANO-ATUAL  * 12 + WS-AMD-MES-ATUAL)
+                 - (WS-AMD-ANO-MESTRE * 12 + WS-AMD-MES-MESTRE).
+
+           IF  WS-MESES-DECORRIDOS LESS 1
+               PERFORM 999018-ERRO-018
+           END-IF.
+
+      *    Mais de 12 meses decorridos equivale a substituir as 12
+      *    posicoes - o PERFORM abaixo ja cobre esse caso girando o
+      *    rotativo uma volta completa.
+           IF  WS-MESES-DECORRIDOS GREATER 12
+               MOVE 12 TO WS-MESES-DECORRIDOS
+           END-IF.
+
+           PERFORM 229000-AVANCA-UM-MES
+               VARYING IDX-MES-AVANCO FROM 1 BY 1
+               UNTIL IDX-MES-AVANCO GREATER WS-MESES-DECORRIDOS.
+
+           MOVE WS-VL-EXP-CONV TO MSTR-HIST-EXP(MSTR-MES-ATUAL).
+           MOVE WS-VL-IMP-CONV TO MSTR-HIST-IMP(MSTR-MES-ATUAL).
+           ADD WS-VL-EXP-CONV TO MSTR-TOT-EXP-12M.
+           ADD WS-VL-IMP-CONV TO MSTR-TOT-IMP-12M.
+           MOVE 434-AGE     TO MSTR-AGE.
+           MOVE 434-MCI     TO MSTR-MCI.
+           MOVE 434-AMD-GER TO MSTR-ULT-AMD-GER.
+           REWRITE MSTR-REG-GERL.
+       226000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       227000-ZERA-HIST-MES SECTION.
+      *-----------------------------
+           MOVE 0 TO MSTR-HIST-EXP(IDX-MES).
+           MOVE 0 TO MSTR-HIST-IMP(IDX-MES).
+       227000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       229000-AVANCA-UM-MES SECTION.
+      *-----------------------------
+      *    Avanca uma posicao no rotativo de 12 meses, descartando do
+      *    acumulado a posicao que sai da janela de 12 meses.
+           ADD 1 TO MSTR-MES-ATUAL.
+           IF  MSTR-MES-ATUAL GREATER 12
+               MOVE 1 TO MSTR-MES-ATUAL
+           END-IF.
+           SUBTRACT MSTR-HIST-EXP(MSTR-MES-ATUAL) FROM MSTR-TOT-EXP-12M.
+           SUBTRACT MSTR-HIST-IMP(MSTR-MES-ATUAL) FROM MSTR-TOT-IMP-12M.
+           MOVE 0 TO MSTR-HIST-EXP(MSTR-MES-ATUAL).
+           MOVE 0 TO MSTR-HIST-IMP(MSTR-MES-ATUAL).
+       229000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       228000-REPROCESSA-MES-ATUAL SECTION.
+      *-----------------------------
+      *    Conta ja tem historico gravado para o MESMO periodo
+      *    (434-AMD-GER igual a MSTR-ULT-AMD-GER) - reprocessamento do
+      *    mesmo T99F434 ou conta repetida no mesmo arquivo. Substitui
+      *    o valor ja gravado na posicao do mes corrente em vez de
+      *    avancar o mes, para nao contar o mesmo periodo duas vezes
+      *    no acumulado rotativo de 12 meses.
+           SUBTRACT MSTR-HIST-EXP(MSTR-MES-ATUAL) FROM MSTR-TOT-EXP-12M.
+           SUBTRACT MSTR-HIST-IMP(MSTR-MES-ATUAL) FROM MSTR-TOT-IMP-12M.
+           MOVE WS-VL-EXP-CONV TO MSTR-HIST-EXP(MSTR-MES-ATUAL).
+           MOVE WS-VL-IMP-CONV TO MSTR-HIST-IMP(MSTR-MES-ATUAL).
+           ADD WS-VL-EXP-CONV TO MSTR-TOT-EXP-12M.
+           ADD WS-VL-IMP-CONV TO MSTR-TOT-IMP-12M.
+           MOVE 434-AGE TO MSTR-AGE.
+           MOVE 434-MCI TO MSTR-MCI.
+           REWRITE MSTR-REG-GERL.
+       228000-SAIDA.
+           EXIT.
+
       *-----------------------------
        110000-PROCED-FINAIS SECTION.
       *-----------------------------
@@ -169,37 +726,240 @@
            MOVE ACM-SEQ-132   TO 132-SOMAT-SEQ.
            WRITE 132S-REGISTRO-FD FROM 132-REG-GERL.
 
+           MOVE SPACES         TO 132N-REG-GERL.
+           MOVE 9999           TO 132N-AGE.
+           MOVE 99999999999    TO 132N-CTA.
+           MOVE ACM-SEQ-132N   TO 132N-SOMAT-SEQ.
+           WRITE 132N-REGISTRO-FD FROM 132N-REG-GERL.
+
+           MOVE SPACES         TO 1237E-REG-GERL.
+           MOVE 9999           TO ERRO-AGE.
+           MOVE 99999999999    TO ERRO-CTA.
+           MOVE ACM-SEQ-434-ERRO
+                               TO ERRO-SOMAT-SEQ.
+           WRITE 1237E-REGISTRO-FD FROM 1237E-REG-GERL.
+
            CLOSE T99F434E
-                 T99F132S.
+                 T99F132S
+                 T99F132N
+                 T99F1237E
+                 T99F1237P
+                 T99F1237M.
+
+           OPEN OUTPUT T99F1237C.
+           CLOSE T99F1237C.
        110000-SAIDA.
            EXIT.
 
       *-----------------------------
        200000-CALCULA-BONUS SECTION.
       *-----------------------------
-           IF  434-VL-EXP GREATER 434-VL-IMP
-               COMPUTE 132-VL-BONUS = (434-VL-EXP - 434-VL-IMP) * 0,005
-               IF  132-VL-BONUS GREATER 0
-                   MOVE 434-AGE     TO 132-AGE
-                   MOVE 434-CTA     TO 132-CTA
-                   MOVE 434-MCI     TO 132-MCI
-                   ADD 132-VL-BONUS TO ACM-TOT-BONUS
-                   PERFORM 870000-GRAVA-132
+      *    Uma conta qualifica para bonus sempre que WS-VL-EXP-CALC
+      *    GREATER WS-VL-IMP-CALC - o piso PARM-VL-MINIMO e o teto
+      *    PARM-VL-MAXIMO se aplicam a toda conta qualificante, mesmo
+      *    quando as faixas progressivas truncam o resultado bruto para
+      *    0,00 (faixa inicial com taxa muito baixa sobre um spread
+      *    pequeno); so uma conta que NAO qualifica (EXP nao maior que
+      *    IMP) e que vai para 280000-GRAVA-SEM-BONUS.
+           IF  WS-VL-EXP-CALC GREATER WS-VL-IMP-CALC
+               COMPUTE WS-VL-SPREAD = WS-VL-EXP-CALC - WS-VL-IMP-CALC
+               PERFORM 230000-CALCULA-FAIXAS
+               MOVE WS-VL-BONUS-FAIXAS TO 132-VL-BONUS
+               IF  132-VL-BONUS LESS PARM-VL-MINIMO
+                   MOVE PARM-VL-MINIMO TO 132-VL-BONUS
                END-IF
+               IF  132-VL-BONUS GREATER PARM-VL-MAXIMO
+                   MOVE PARM-VL-MAXIMO TO 132-VL-BONUS
+               END-IF
+               MOVE 434-AGE     TO 132-AGE
+               MOVE 434-CTA     TO 132-CTA
+               MOVE 434-MCI     TO 132-MCI
+               ADD 132-VL-BONUS TO ACM-TOT-BONUS
+               PERFORM 870000-GRAVA-132
+           ELSE
+               PERFORM 280000-GRAVA-SEM-BONUS
            END-IF
            .
        200000-SAIDA.
            EXIT.
 
+      *-----------------------------
+       230000-CALCULA-FAIXAS SECTION.
+      *-----------------------------
+      *    Aplica a tabela progressiva (TAB-FAIXAS) sobre WS-VL-SPREAD,
+      *    faixa a faixa, acumulando em WS-VL-BONUS-FAIXAS a taxa de
+      *    cada faixa sobre a parcela do excedente que cai dentro dela.
+           MOVE 0           TO WS-VL-BONUS-FAIXAS.
+           MOVE 0           TO WS-VL-LIMITE-ANT.
+           MOVE WS-VL-SPREAD TO WS-VL-RESTANTE.
+
+           PERFORM 235000-APLICA-FAIXA
+               VARYING IDX-FAIXA FROM 1 BY 1
+               UNTIL IDX-FAIXA GREATER CNT-FAIXAS
+                  OR WS-VL-RESTANTE NOT GREATER 0.
+       230000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       235000-APLICA-FAIXA SECTION.
+      *-----------------------------
+           COMPUTE WS-VL-LARGURA-FAIXA =
+                 TAB-FAIXA-LIMITE(IDX-FAIXA) - WS-VL-LIMITE-ANT.
+
+           IF  WS-VL-RESTANTE LESS WS-VL-LARGURA-FAIXA
+               MOVE WS-VL-RESTANTE      TO WS-VL-PARTE-FAIXA
+           ELSE
+               MOVE WS-VL-LARGURA-FAIXA TO WS-VL-PARTE-FAIXA
+           END-IF.
+
+           IF  WS-VL-PARTE-FAIXA GREATER 0
+               COMPUTE WS-VL-BONUS-FAIXAS =
+                     WS-VL-BONUS-FAIXAS +
+                     (WS-VL-PARTE-FAIXA * TAB-FAIXA-TAXA(IDX-FAIXA))
+               SUBTRACT WS-VL-PARTE-FAIXA FROM WS-VL-RESTANTE
+           END-IF.
+
+           MOVE TAB-FAIXA-LIMITE(IDX-FAIXA) TO WS-VL-LIMITE-ANT.
+       235000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       280000-GRAVA-SEM-BONUS SECTION.
+      *-----------------------------
+      *    Grava no T99F132N os valores que realmente fundamentaram a
+      *    decisao de nao gerar bonus (WS-VL-EXP/IMP-CALC): no modo
+      *    acumulado (PARM-MODO-CALC = 'A') isto e o total rotativo de
+      *    12 meses, nao o 434-VL-EXP/IMP do periodo corrente, para que
+      *    a conferencia de auditoria bata com a base de calculo usada
+      *    em 200000-CALCULA-BONUS.
+           MOVE 434-AGE         TO 132N-AGE.
+           MOVE 434-CTA         TO 132N-CTA.
+           MOVE 434-MCI         TO 132N-MCI.
+           MOVE WS-VL-EXP-CALC  TO 132N-VL-EXP.
+           MOVE WS-VL-IMP-CALC  TO 132N-VL-IMP.
+           ADD 1           TO ACM-SEQ-132N.
+           WRITE 132N-REGISTRO-FD FROM 132N-REG-GERL.
+       280000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       850000-VALIDA-434 SECTION.
+      *-----------------------------
+      *    Validacao de um registro de detalhe do T99F434. Um registro
+      *    invalido nao cancela o job (diferente dos erros estruturais
+      *    de header/trailer acima): ele e desviado para 855000-GRAVA-
+      *    -ERRO-434 e o processamento continua com o proximo registro.
+           MOVE 'S'   TO IND-REGISTRO-VALIDO.
+           MOVE SPACES TO WS-ERRO-VALID-CODIGO.
+           MOVE SPACES TO WS-ERRO-VALID-MSG.
+
+      *    434-AGE EQUAL 9999 nunca chega aqui - o laco em
+      *    000000-ROTINA-PRINCIPAL (PERFORM UNTIL 434-AGE EQUAL 9999)
+      *    ja para antes de invocar esta validacao sobre o trailer.
+           IF  434-AGE EQUAL 0
+               MOVE 'N'   TO IND-REGISTRO-VALIDO
+               MOVE '015' TO WS-ERRO-VALID-CODIGO
+               MOVE 'AGENCIA OU CONTA DO DETALHE INVALIDA'
+                          TO WS-ERRO-VALID-MSG
+           END-IF.
+
+           IF  434-CTA EQUAL 0 OR 434-CTA EQUAL 99999999999
+               MOVE 'N'   TO IND-REGISTRO-VALIDO
+               MOVE '015' TO WS-ERRO-VALID-CODIGO
+               MOVE 'AGENCIA OU CONTA DO DETALHE INVALIDA'
+                          TO WS-ERRO-VALID-MSG
+           END-IF.
+
+      *    Moeda do detalhe sem cotacao na tabela de FX (T99F1237X):
+      *    assim como agencia/conta invalidas acima, isto e um
+      *    problema do registro, nao do arquivo como um todo, e por
+      *    isto tambem e desviado para 855000-GRAVA-ERRO-434 em vez de
+      *    cancelar o job inteiro (999013-ERRO-013, em
+      *    210000-BUSCA-COTACAO, fica reservado para a situacao que
+      *    nao deveria mais acontecer apos esta validacao).
+           IF  88-REGISTRO-VALIDO
+               AND 434-MOEDA NOT EQUAL SPACES
+               AND 434-MOEDA NOT EQUAL 'BRL'
+               SET IDX-FX TO 1
+               SEARCH TAB-FX-ITEM
+                   AT END
+                       MOVE 'N'   TO IND-REGISTRO-VALIDO
+                       MOVE '013' TO WS-ERRO-VALID-CODIGO
+                       MOVE 'MOEDA SEM COTACAO NO T99F1237X'
+                                  TO WS-ERRO-VALID-MSG
+                   WHEN TAB-FX-MOEDA(IDX-FX) EQUAL 434-MOEDA
+                       CONTINUE
+               END-SEARCH
+           END-IF.
+       850000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       855000-GRAVA-ERRO-434 SECTION.
+      *-----------------------------
+      *    Um registro rejeitado aqui tambem nao gera registro de
+      *    detalhe no T99F132 (bonus) - para que a conferencia de
+      *    auditoria do T99F132N continue cobrindo todo registro lido
+      *    por 860000-LE-434 que nao gerou um 132 (exigencia original
+      *    da listagem de excecao), ele tambem e gravado no T99F132N,
+      *    alem do T99F1237E (com o detalhe da rejeicao).
+           MOVE 434-AGE              TO ERRO-AGE.
+           MOVE 434-CTA              TO ERRO-CTA.
+           MOVE 434-MCI              TO ERRO-MCI.
+           MOVE 434-SEQ              TO ERRO-SEQ.
+           MOVE WS-ERRO-VALID-CODIGO TO ERRO-CODIGO.
+           MOVE WS-ERRO-VALID-MSG    TO ERRO-MSG.
+           WRITE 1237E-REGISTRO-FD FROM 1237E-REG-GERL.
+           ADD 1 TO ACM-SEQ-434-ERRO.
+
+           MOVE 434-AGE    TO 132N-AGE.
+           MOVE 434-CTA    TO 132N-CTA.
+           MOVE 434-MCI    TO 132N-MCI.
+           MOVE 434-VL-EXP TO 132N-VL-EXP.
+           MOVE 434-VL-IMP TO 132N-VL-IMP.
+           ADD 1           TO ACM-SEQ-132N.
+           WRITE 132N-REGISTRO-FD FROM 132N-REG-GERL.
+
+           PERFORM 999015-ERRO-015.
+       855000-SAIDA.
+           EXIT.
+
       *--------------------------
        860000-LE-434 SECTION.
       *--------------------------
            ADD 434-SEQ TO ACM-SEQ-434.
            READ T99F434E INTO 434-REG-GERL
                 AT END PERFORM 999007-ERRO-007.
+
+           IF  NOT 88-REPOSICIONANDO
+               DIVIDE ACM-SEQ-434 BY CKP-INTERVALO
+                      GIVING WS-CKP-QUOC
+                      REMAINDER WS-CKP-RESTO
+               IF  WS-CKP-RESTO EQUAL 0
+                   PERFORM 840000-GRAVA-CHECKPOINT
+               END-IF
+           END-IF.
        860000-SAIDA.
            EXIT.
 
+      *-----------------------------
+       840000-GRAVA-CHECKPOINT SECTION.
+      *-----------------------------
+           MOVE ACM-SEQ-434   TO CKP-ACM-SEQ-434.
+           MOVE ACM-SEQ-132   TO CKP-ACM-SEQ-132.
+           MOVE CNT-SEQ-132   TO CKP-CNT-SEQ-132.
+           MOVE ACM-TOT-BONUS TO CKP-ACM-TOT-BONUS.
+           MOVE 434-SEQ       TO CKP-ULT-SEQ-434.
+           MOVE ACM-SEQ-434-ERRO
+                              TO CKP-ACM-SEQ-434-ERRO.
+           MOVE ACM-SEQ-132N  TO CKP-ACM-SEQ-132N.
+
+           OPEN OUTPUT T99F1237C.
+           WRITE 1237C-REGISTRO-FD FROM 1237C-REG-CKP.
+           CLOSE T99F1237C.
+       840000-SAIDA.
+           EXIT.
+
 
       *-------------------------
        870000-GRAVA-132 SECTION.
@@ -267,9 +1027,65 @@
            DISPLAY '888 ' CTE-PROG ' 010 - T99F434 COM REGISTROS APóS '
                    ' O TRAILER.'.
            PERFORM 999999-CANCELAR.
+
+       999011-ERRO-011.
+           DISPLAY '888 ' CTE-PROG ' 011 - Arquivo T99F1237P (parame'
+                   'tros) vazio.'.
+           PERFORM 999999-CANCELAR.
+
+       999012-ERRO-012.
+           DISPLAY '888 ' CTE-PROG ' 012 - Taxa de bonus do T99F1237P'
+                   ' zerada.'.
+           PERFORM 999999-CANCELAR.
+
+       999013-ERRO-013.
+           DISPLAY '888 ' CTE-PROG ' 013 - Moeda do T99F434 sem '
+                   'cotacao no T99F1237X.'.
+           DISPLAY '888 ' CTE-PROG ' 013 - CTA: ' 434-CTA
+                   ' MOEDA: ' 434-MOEDA.
+           PERFORM 999999-CANCELAR.
+
+       999014-ERRO-014.
+           DISPLAY '888 ' CTE-PROG ' 014 - Arquivo T99F1237T (faixas '
+                   'de bonus) vazio.'.
+           PERFORM 999999-CANCELAR.
+
+       999015-ERRO-015.
+           DISPLAY '888 ' CTE-PROG ' 015 - Registro do T99F434 '
+                   'rejeitado e gravado em T99F1237E.'.
+           DISPLAY '888 ' CTE-PROG ' 015 - SEQ: ' 434-SEQ
+                   ' AGE: ' 434-AGE ' CTA: ' 434-CTA.
+
+       999016-ERRO-016.
+           DISPLAY '888 ' CTE-PROG ' 016 - Arquivo T99F1237T (faixas '
+                   'de bonus) com mais de 20 faixas.'.
+           PERFORM 999999-CANCELAR.
+
+       999017-ERRO-017.
+           DISPLAY '888 ' CTE-PROG ' 017 - Arquivo T99F1237X (cotacoes'
+                   ' de moeda) com mais de 50 moedas.'.
+           PERFORM 999999-CANCELAR.
+
+       999018-ERRO-018.
+           DISPLAY '888 ' CTE-PROG ' 018 - T99F434 fora de ordem: '
+                   'periodo retrocede em relacao ao mestre T99F1237M.'.
+           DISPLAY '888 ' CTE-PROG ' 018 - CTA: ' 434-CTA
+                   ' AMD-GER: ' 434-AMD-GER
+                   ' MSTR-ULT-AMD-GER: ' MSTR-ULT-AMD-GER.
+           PERFORM 999999-CANCELAR.
       *------------------------
        999999-CANCELAR SECTION.
       *------------------------
+           CLOSE T99F434E
+                 T99F1237P.
+           IF  88-MESTRE-ABERTO
+               CLOSE T99F1237M
+           END-IF.
+           IF  88-ARQS-SAIDA-ABERTOS
+               CLOSE T99F132S
+                     T99F132N
+                     T99F1237E
+           END-IF.
            DISPLAY '999 ' CTE-PROG ' CANCELADO.'.
            STOP RUN.
        999999-SAIDA-ABENDA.
