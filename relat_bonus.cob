@@ -0,0 +1,348 @@
+
+      *VRS001-09/08/2026-F8367856-Rafael   Implantacao
+      *VRS002-09/08/2026-F8367856-Rafael   Evita subtotal/total geral
+      *                                    orfaos quando nenhum
+      *                                    detalhe e lido
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.    T99P1238.
+       AUTHOR.        Rafael.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *REMARKS.       Relatorio impresso do bonus de exportacao,
+      *               gerado a partir do arquivo T99F132S produzido
+      *               pelo T99P1237.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+      *--------------------
+       FILE-CONTROL.
+            SELECT T99F132S  ASSIGN  TO  "T99F132S.txt".
+            SELECT T99F132R  ASSIGN  TO  "T99F132R.txt".
+      *------------
+       DATA DIVISION.
+      *------------
+       FILE SECTION.
+      *------------
+       FD  T99F132S.
+       01  132S-REGISTRO-FD            PIC  X(046).
+
+       FD  T99F132R.
+       01  132R-LINHA-FD               PIC  X(132).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROG                    PIC  X(016) VALUE
+                     '*** T99P1238 ***'.
+
+       77  WS-PAGINA                   PIC  9(04)       VALUE 0.
+       77  WS-LINHAS-PAGINA            PIC  S9(03)      VALUE 99.
+       77  WS-AGE-ANTERIOR             PIC  9(04)       VALUE 0.
+       77  WS-SUBTOT-AGE               PIC  9(15)V99    VALUE 0.
+       77  WS-TOTAL-GERAL              PIC  9(15)V99    VALUE 0.
+       77  WS-DIFERENCA                PIC  S9(15)V99   VALUE 0.
+       77  WS-PRIMEIRA-AGE             PIC  X(01)       VALUE 'S'.
+           88  88-PRIMEIRA-AGE                          VALUE 'S'.
+
+      *    Arquivo de bonus (mesmo layout do T99P1237)
+
+      *    Detalhe
+       01  132-REG-GERL.
+           03  132-AGE                 PIC   9(04).
+           03  132-CTA                 PIC   9(11).
+           03  132-MCI                 PIC   9(09).
+           03  132-VL-BONUS            PIC   9(15)V99.
+           03  132-SEQ                 PIC   9(05).
+
+      *    Header
+       01  FILLER REDEFINES 132-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132-NOM-ARQ             PIC   X(08).
+           03  132-AMD-GER             PIC   9(08).
+           03  FILLER                  PIC   X(15).
+
+      *    Trailer
+       01  FILLER REDEFINES 132-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132-VL-TOT-BONUS        PIC   9(15)V99.
+           03  FILLER                  PIC   X(03).
+           03  132-SOMAT-SEQ           PIC   9(11).
+
+      *    Linhas do relatorio
+
+       01  LN-CABEC-1.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(20)  VALUE
+                     'RELATORIO DE BONUS -'.
+           03  LN1-NOM-ARQ             PIC   X(08).
+           03  FILLER                  PIC   X(07)  VALUE
+                     '  DATA:'.
+           03  LN1-AMD-GER             PIC   9(08).
+           03  FILLER                  PIC   X(08)  VALUE
+                     '  PAG.: '.
+           03  LN1-PAGINA              PIC   ZZZ9.
+           03  FILLER                  PIC   X(73)  VALUE SPACE.
+
+       01  LN-CABEC-2.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(10)  VALUE 'AGENCIA'.
+           03  FILLER                  PIC   X(15)  VALUE 'CONTA'.
+           03  FILLER                  PIC   X(15)  VALUE 'MCI'.
+           03  FILLER                  PIC   X(20)  VALUE 'BONUS'.
+           03  FILLER                  PIC   X(71)  VALUE SPACE.
+
+       01  LN-DETALHE.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  LND-AGE                 PIC   9(04).
+           03  FILLER                  PIC   X(07)  VALUE SPACE.
+           03  LND-CTA                 PIC   9(11).
+           03  FILLER                  PIC   X(05)  VALUE SPACE.
+           03  LND-MCI                 PIC   9(09).
+           03  FILLER                  PIC   X(07)  VALUE SPACE.
+           03  LND-BONUS               PIC   ZZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(66)  VALUE SPACE.
+
+       01  LN-SUBTOTAL.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(11)  VALUE
+                     'SUBTOT AGE.'.
+           03  LNS-AGE                 PIC   9(04).
+           03  FILLER                  PIC   X(17)  VALUE SPACE.
+           03  LNS-BONUS               PIC   ZZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(66)  VALUE SPACE.
+
+       01  LN-TOTAL-GERAL.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(32)  VALUE
+                     'TOTAL GERAL DO BONUS ........ : '.
+           03  LNT-BONUS               PIC   ZZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(66)  VALUE SPACE.
+
+       01  LN-TRAILER-OK.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(48)  VALUE
+                     'TOTAL DO TRAILER T99F132S ... CONFERE   : '.
+           03  LNTO-BONUS              PIC   ZZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(50)  VALUE SPACE.
+
+       01  LN-TRAILER-DIF.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(48)  VALUE
+                     'TOTAL DO TRAILER T99F132S ... NAO CONFERE : '.
+           03  LNTD-BONUS              PIC   ZZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(06)  VALUE
+                     ' DIF: '.
+           03  LNTD-DIF                PIC  -ZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(38)  VALUE SPACE.
+
+       01  LN-BRANCO                   PIC   X(132)  VALUE SPACE.
+
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+       000000-ROTINA-PRINCIPAL SECTION.
+      *--------------------------------
+
+           PERFORM 100000-PROCED-INICIAIS.
+
+           PERFORM 800000-LE-132.
+
+           PERFORM UNTIL 132-AGE EQUAL 9999
+               PERFORM 300000-IMPRIME-DETALHE
+               PERFORM 800000-LE-132
+           END-PERFORM.
+
+      *    Se nenhum detalhe foi lido (T99F132S sem contas com bonus
+      *    neste lote), 88-PRIMEIRA-AGE continua 'S' e nenhum
+      *    cabecalho/coluna jamais foi impresso - imprime o cabecalho
+      *    agora para dar contexto de pagina ao total geral abaixo, em
+      *    vez do subtotal de faixa (que nao existe neste caso).
+           IF  88-PRIMEIRA-AGE
+               PERFORM 200000-IMPRIME-CABECALHO
+           ELSE
+               PERFORM 400000-IMPRIME-SUBTOTAL
+           END-IF.
+           PERFORM 500000-IMPRIME-TOTAL-GERAL.
+
+           PERFORM 900000-PROCED-FINAIS.
+
+           DISPLAY '999 ' CTE-PROG ' 999 - FIM NORMAL'.
+           STOP RUN.
+
+       000000-SAIDA.
+           EXIT.
+
+      *-------------------------------
+       100000-PROCED-INICIAIS SECTION.
+      *-------------------------------
+           OPEN INPUT  T99F132S
+                OUTPUT T99F132R.
+
+           READ T99F132S INTO 132-REG-GERL
+                AT END PERFORM 999001-ERRO-001.
+
+           IF  132-NOM-ARQ NOT EQUAL 'T99F132'
+               PERFORM 999002-ERRO-002.
+
+           MOVE 132-NOM-ARQ TO LN1-NOM-ARQ.
+           MOVE 132-AMD-GER TO LN1-AMD-GER.
+
+       100000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       200000-IMPRIME-CABECALHO SECTION.
+      *-----------------------------
+           ADD 1             TO WS-PAGINA.
+           MOVE WS-PAGINA    TO LN1-PAGINA.
+
+           WRITE 132R-LINHA-FD FROM LN-BRANCO
+                 AFTER ADVANCING PAGE.
+
+           WRITE 132R-LINHA-FD FROM LN-CABEC-1
+                 AFTER ADVANCING 1 LINE.
+           WRITE 132R-LINHA-FD FROM LN-BRANCO
+                 AFTER ADVANCING 1 LINE.
+           WRITE 132R-LINHA-FD FROM LN-CABEC-2
+                 AFTER ADVANCING 1 LINE.
+           WRITE 132R-LINHA-FD FROM LN-BRANCO
+                 AFTER ADVANCING 1 LINE.
+
+           MOVE 0            TO WS-LINHAS-PAGINA.
+
+       200000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       300000-IMPRIME-DETALHE SECTION.
+      *-----------------------------
+           IF  88-PRIMEIRA-AGE
+               MOVE 132-AGE  TO WS-AGE-ANTERIOR
+               MOVE 'N'      TO WS-PRIMEIRA-AGE
+               PERFORM 200000-IMPRIME-CABECALHO
+           END-IF.
+
+           IF  132-AGE NOT EQUAL WS-AGE-ANTERIOR
+               PERFORM 400000-IMPRIME-SUBTOTAL
+               MOVE 132-AGE  TO WS-AGE-ANTERIOR
+               PERFORM 200000-IMPRIME-CABECALHO
+           END-IF.
+
+           IF  WS-LINHAS-PAGINA GREATER 50
+               PERFORM 200000-IMPRIME-CABECALHO
+           END-IF.
+
+           MOVE 132-AGE      TO LND-AGE.
+           MOVE 132-CTA      TO LND-CTA.
+           MOVE 132-MCI      TO LND-MCI.
+           MOVE 132-VL-BONUS TO LND-BONUS.
+
+           WRITE 132R-LINHA-FD FROM LN-DETALHE
+                 AFTER ADVANCING 1 LINE.
+           ADD 1             TO WS-LINHAS-PAGINA.
+
+           ADD 132-VL-BONUS  TO WS-SUBTOT-AGE.
+           ADD 132-VL-BONUS  TO WS-TOTAL-GERAL.
+
+       300000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       400000-IMPRIME-SUBTOTAL SECTION.
+      *-----------------------------
+           MOVE WS-AGE-ANTERIOR TO LNS-AGE.
+           MOVE WS-SUBTOT-AGE   TO LNS-BONUS.
+
+           WRITE 132R-LINHA-FD FROM LN-BRANCO
+                 AFTER ADVANCING 1 LINE.
+           WRITE 132R-LINHA-FD FROM LN-SUBTOTAL
+                 AFTER ADVANCING 1 LINE.
+
+           MOVE 0               TO WS-SUBTOT-AGE.
+
+       400000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       500000-IMPRIME-TOTAL-GERAL SECTION.
+      *-----------------------------
+           MOVE WS-TOTAL-GERAL TO LNT-BONUS.
+
+           WRITE 132R-LINHA-FD FROM LN-BRANCO
+                 AFTER ADVANCING 2 LINE.
+           WRITE 132R-LINHA-FD FROM LN-TOTAL-GERAL
+                 AFTER ADVANCING 1 LINE.
+
+           IF  132-CTA NOT EQUAL 99999999999
+               PERFORM 999003-ERRO-003
+           END-IF.
+
+           COMPUTE WS-DIFERENCA = WS-TOTAL-GERAL - 132-VL-TOT-BONUS.
+
+           IF  WS-DIFERENCA EQUAL 0
+               MOVE 132-VL-TOT-BONUS TO LNTO-BONUS
+               WRITE 132R-LINHA-FD FROM LN-TRAILER-OK
+                     AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE 132-VL-TOT-BONUS TO LNTD-BONUS
+               MOVE WS-DIFERENCA     TO LNTD-DIF
+               WRITE 132R-LINHA-FD FROM LN-TRAILER-DIF
+                     AFTER ADVANCING 1 LINE
+               DISPLAY '888 ' CTE-PROG ' 004 - TOTAL DO RELATORIO NAO '
+                       'CONFERE COM O TRAILER DO T99F132S.'
+           END-IF.
+
+       500000-SAIDA.
+           EXIT.
+
+      *--------------------------
+       800000-LE-132 SECTION.
+      *--------------------------
+           READ T99F132S INTO 132-REG-GERL
+                AT END PERFORM 999004-ERRO-004.
+       800000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       900000-PROCED-FINAIS SECTION.
+      *-----------------------------
+           CLOSE T99F132S
+                 T99F132R.
+       900000-SAIDA.
+           EXIT.
+
+      *---------------------
+       999000-ERROS SECTION.
+      *---------------------
+       999001-ERRO-001.
+           DISPLAY '888 ' CTE-PROG ' 001 - Arquivo T99F132S vazio.'.
+           PERFORM 999999-CANCELAR.
+
+       999002-ERRO-002.
+           DISPLAY '888 ' CTE-PROG ' 002 - Arquivo nao e T99F132S.'.
+           PERFORM 999999-CANCELAR.
+
+       999003-ERRO-003.
+           DISPLAY '888 ' CTE-PROG ' 003 - Trailer do T99F132S nao '
+                   'encontrado no final do arquivo.'.
+           PERFORM 999999-CANCELAR.
+
+       999004-ERRO-004.
+           DISPLAY '888 ' CTE-PROG ' 004 - T99F132S sem trailer.'.
+           PERFORM 999999-CANCELAR.
+      *------------------------
+       999999-CANCELAR SECTION.
+      *------------------------
+           CLOSE T99F132S
+                 T99F132R.
+           DISPLAY '999 ' CTE-PROG ' CANCELADO.'.
+           STOP RUN.
+       999999-SAIDA-ABENDA.
+           EXIT.
