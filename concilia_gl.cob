@@ -0,0 +1,360 @@
+
+      *VRS001-09/08/2026-F8367856-Rafael   Implantacao
+      *VRS002-09/08/2026-F8367856-Rafael   Conferencia do somatorio de
+      *                                    sequencial dos trailers de
+      *                                    T99F132S e T99F1239G
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.    T99P1239.
+       AUTHOR.        Rafael.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED.
+      *REMARKS.       Concilia o total de bonus gravado no trailer do
+      *               T99F132S (produzido pelo T99P1237) contra o
+      *               extrato de lancamentos da contabilidade (GL),
+      *               gerando um relatorio de quebras quando a
+      *               diferenca ultrapassar a tolerancia admitida.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *---------------------
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+      *--------------------
+       FILE-CONTROL.
+            SELECT T99F132S  ASSIGN  TO  "T99F132S.txt".
+            SELECT T99F1239G ASSIGN  TO  "T99F1239G.txt".
+            SELECT T99F1239R ASSIGN  TO  "T99F1239R.txt".
+      *------------
+       DATA DIVISION.
+      *------------
+       FILE SECTION.
+      *------------
+       FD  T99F132S.
+       01  132S-REGISTRO-FD            PIC  X(046).
+
+      *    Extrato de lancamentos da contabilidade (GL)
+       FD  T99F1239G.
+       01  1239G-REGISTRO-FD           PIC  X(047).
+
+       FD  T99F1239R.
+       01  1239R-LINHA-FD              PIC  X(132).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROG                    PIC  X(016) VALUE
+                     '*** T99P1239 ***'.
+
+       77  WS-TOLERANCIA               PIC  9(05)V99    VALUE 1,00.
+       77  WS-DIFERENCA                PIC  S9(15)V99    VALUE 0.
+       77  WS-PAGINA                   PIC  9(04)       VALUE 0.
+
+      *    Acumuladores de controle, conferidos contra o somatorio de
+      *    sequencial do trailer de cada arquivo. T99F132S segue o
+      *    esquema de 132-SOMAT-SEQ/ACM-SEQ-132 do T99P1237, onde o
+      *    proprio header e gravado com 132-SEQ = 1 e entra na soma -
+      *    por isso ACM-SEQ-132 parte de 1, nao de 0 (T99F1239G nao tem
+      *    esse header-conta-na-soma, entao ACM-SEQ-GL parte de 0).
+       77  ACM-SEQ-132                 PIC  S9(09)       VALUE 1.
+       77  ACM-SEQ-GL                  PIC  S9(09)       VALUE 0.
+
+      *    Arquivo de bonus (mesmo layout do T99P1237)
+
+      *    Detalhe
+       01  132-REG-GERL.
+           03  132-AGE                 PIC   9(04).
+           03  132-CTA                 PIC   9(11).
+           03  132-MCI                 PIC   9(09).
+           03  132-VL-BONUS            PIC   9(15)V99.
+           03  132-SEQ                 PIC   9(05).
+
+      *    Header
+       01  FILLER REDEFINES 132-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132-NOM-ARQ             PIC   X(08).
+           03  132-AMD-GER             PIC   9(08).
+           03  FILLER                  PIC   X(15).
+
+      *    Trailer
+       01  FILLER REDEFINES 132-REG-GERL.
+           03  FILLER                  PIC   X(15).
+           03  132-VL-TOT-BONUS        PIC   9(15)V99.
+           03  FILLER                  PIC   X(03).
+           03  132-SOMAT-SEQ           PIC   9(11).
+
+      *    Extrato de lancamentos da contabilidade (GL)
+
+      *    Detalhe
+       01  1239G-REG-GERL.
+           03  GL-CTA-CONTABIL         PIC   9(11).
+           03  GL-DATA-POST            PIC   9(08).
+           03  GL-VL-POSTADO           PIC   9(15)V99.
+           03  GL-SEQ                  PIC   9(05).
+           03  FILLER                  PIC   X(06).
+
+      *    Header
+       01  FILLER REDEFINES 1239G-REG-GERL.
+           03  FILLER                  PIC   X(11).
+           03  GL-NOM-ARQ              PIC   X(08).
+           03  GL-AMD-GER              PIC   9(08).
+           03  FILLER                  PIC   X(20).
+
+      *    Trailer
+       01  FILLER REDEFINES 1239G-REG-GERL.
+           03  FILLER                  PIC   X(11).
+           03  FILLER                  PIC   X(08).
+           03  GL-VL-TOT-POSTADO       PIC   9(15)V99.
+           03  GL-SOMAT-SEQ            PIC   9(11).
+
+      *    Linhas do relatorio
+
+       01  LN-CABEC-1.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(29)  VALUE
+                     'CONCILIACAO BONUS X RAZAO -'.
+           03  LN1-NOM-ARQ             PIC   X(08).
+           03  FILLER                  PIC   X(07)  VALUE
+                     '  DATA:'.
+           03  LN1-AMD-GER             PIC   9(08).
+           03  FILLER                  PIC   X(08)  VALUE
+                     '  PAG.: '.
+           03  LN1-PAGINA              PIC   ZZZ9.
+           03  FILLER                  PIC   X(65)  VALUE SPACE.
+
+       01  LN-TOTAL-BONUS.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(32)  VALUE
+                     'TOTAL DO BONUS (T99F132S) ... : '.
+           03  LNTB-BONUS              PIC   ZZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(66)  VALUE SPACE.
+
+       01  LN-TOTAL-GL.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(32)  VALUE
+                     'TOTAL POSTADO NO RAZAO (GL) . : '.
+           03  LNTG-POSTADO            PIC   ZZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(66)  VALUE SPACE.
+
+       01  LN-CONFERE.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(48)  VALUE
+                     'CONCILIACAO DENTRO DA TOLERANCIA ... CONFERE : '.
+           03  FILLER                  PIC   X(06)  VALUE
+                     ' DIF: '.
+           03  LNC-DIF                 PIC  -ZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(38)  VALUE SPACE.
+
+       01  LN-QUEBRA.
+           03  FILLER                  PIC   X(01)  VALUE SPACE.
+           03  FILLER                  PIC   X(48)  VALUE
+                     'CONCILIACAO FORA DA TOLERANCIA ... NAO CONFERE: '.
+           03  FILLER                  PIC   X(06)  VALUE
+                     ' DIF: '.
+           03  LNQ-DIF                 PIC  -ZZZZZZZZZZZZ9,99.
+           03  FILLER                  PIC   X(38)  VALUE SPACE.
+
+       01  LN-BRANCO                   PIC   X(132)  VALUE SPACE.
+
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+       000000-ROTINA-PRINCIPAL SECTION.
+      *--------------------------------
+
+           PERFORM 100000-PROCED-INICIAIS.
+           PERFORM 200000-IMPRIME-CABECALHO.
+           PERFORM 300000-CONCILIA.
+           PERFORM 900000-PROCED-FINAIS.
+
+           DISPLAY '999 ' CTE-PROG ' 999 - FIM NORMAL'.
+           STOP RUN.
+
+       000000-SAIDA.
+           EXIT.
+
+      *-------------------------------
+       100000-PROCED-INICIAIS SECTION.
+      *-------------------------------
+           OPEN INPUT  T99F132S
+                       T99F1239G
+                OUTPUT T99F1239R.
+
+           PERFORM 810000-LE-132-ATE-TRAILER.
+           PERFORM 820000-LE-GL-ATE-TRAILER.
+
+       100000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       200000-IMPRIME-CABECALHO SECTION.
+      *-----------------------------
+           ADD 1             TO WS-PAGINA.
+           MOVE WS-PAGINA    TO LN1-PAGINA.
+
+           WRITE 1239R-LINHA-FD FROM LN-BRANCO
+                 AFTER ADVANCING PAGE.
+           WRITE 1239R-LINHA-FD FROM LN-CABEC-1
+                 AFTER ADVANCING 1 LINE.
+           WRITE 1239R-LINHA-FD FROM LN-BRANCO
+                 AFTER ADVANCING 1 LINE.
+
+       200000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       300000-CONCILIA SECTION.
+      *-----------------------------
+           MOVE 132-VL-TOT-BONUS   TO LNTB-BONUS.
+           WRITE 1239R-LINHA-FD FROM LN-TOTAL-BONUS
+                 AFTER ADVANCING 1 LINE.
+
+           MOVE GL-VL-TOT-POSTADO  TO LNTG-POSTADO.
+           WRITE 1239R-LINHA-FD FROM LN-TOTAL-GL
+                 AFTER ADVANCING 1 LINE.
+
+           COMPUTE WS-DIFERENCA =
+                 132-VL-TOT-BONUS - GL-VL-TOT-POSTADO.
+
+           IF  (WS-DIFERENCA NOT LESS 0 AND
+                WS-DIFERENCA NOT GREATER WS-TOLERANCIA) OR
+               (WS-DIFERENCA LESS 0 AND
+                (0 - WS-DIFERENCA) NOT GREATER WS-TOLERANCIA)
+               MOVE WS-DIFERENCA TO LNC-DIF
+               WRITE 1239R-LINHA-FD FROM LN-CONFERE
+                     AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE WS-DIFERENCA TO LNQ-DIF
+               WRITE 1239R-LINHA-FD FROM LN-QUEBRA
+                     AFTER ADVANCING 1 LINE
+               DISPLAY '888 ' CTE-PROG ' 007 - TOTAL DO BONUS NAO '
+                       'CONFERE COM O RAZAO DENTRO DA TOLERANCIA.'
+           END-IF.
+
+       300000-SAIDA.
+           EXIT.
+
+      *-----------------------------------
+       810000-LE-132-ATE-TRAILER SECTION.
+      *-----------------------------------
+           READ T99F132S INTO 132-REG-GERL
+                AT END PERFORM 999001-ERRO-001.
+
+           IF  132-NOM-ARQ NOT EQUAL 'T99F132'
+               PERFORM 999002-ERRO-002.
+
+           MOVE 132-NOM-ARQ TO LN1-NOM-ARQ.
+           MOVE 132-AMD-GER TO LN1-AMD-GER.
+
+           PERFORM 815000-LE-132-UMA
+               UNTIL 132-AGE EQUAL 9999.
+
+           IF  132-SOMAT-SEQ NOT EQUAL ACM-SEQ-132
+               PERFORM 999007-ERRO-007.
+       810000-SAIDA.
+           EXIT.
+
+      *-----------------------------------
+       815000-LE-132-UMA SECTION.
+      *-----------------------------------
+           READ T99F132S INTO 132-REG-GERL
+                AT END PERFORM 999003-ERRO-003.
+           IF  132-AGE NOT EQUAL 9999
+               ADD 132-SEQ TO ACM-SEQ-132
+           END-IF.
+       815000-SAIDA.
+           EXIT.
+
+      *-----------------------------------
+       820000-LE-GL-ATE-TRAILER SECTION.
+      *-----------------------------------
+           READ T99F1239G INTO 1239G-REG-GERL
+                AT END PERFORM 999004-ERRO-004.
+
+           IF  GL-NOM-ARQ NOT EQUAL 'T99F1239'
+               PERFORM 999005-ERRO-005.
+
+           PERFORM 825000-LE-GL-UMA
+               UNTIL GL-CTA-CONTABIL EQUAL 99999999999.
+
+           IF  GL-SOMAT-SEQ NOT EQUAL ACM-SEQ-GL
+               PERFORM 999008-ERRO-008.
+       820000-SAIDA.
+           EXIT.
+
+      *-----------------------------------
+       825000-LE-GL-UMA SECTION.
+      *-----------------------------------
+           READ T99F1239G INTO 1239G-REG-GERL
+                AT END PERFORM 999006-ERRO-006.
+           IF  GL-CTA-CONTABIL NOT EQUAL 99999999999
+               ADD GL-SEQ TO ACM-SEQ-GL
+           END-IF.
+       825000-SAIDA.
+           EXIT.
+
+      *-----------------------------
+       900000-PROCED-FINAIS SECTION.
+      *-----------------------------
+           CLOSE T99F132S
+                 T99F1239G
+                 T99F1239R.
+       900000-SAIDA.
+           EXIT.
+
+      *---------------------
+       999000-ERROS SECTION.
+      *---------------------
+       999001-ERRO-001.
+           DISPLAY '888 ' CTE-PROG ' 001 - Arquivo T99F132S vazio.'.
+           PERFORM 999999-CANCELAR.
+
+       999002-ERRO-002.
+           DISPLAY '888 ' CTE-PROG ' 002 - Arquivo nao e T99F132S.'.
+           PERFORM 999999-CANCELAR.
+
+       999003-ERRO-003.
+           DISPLAY '888 ' CTE-PROG ' 003 - T99F132S sem trailer.'.
+           PERFORM 999999-CANCELAR.
+
+       999004-ERRO-004.
+           DISPLAY '888 ' CTE-PROG ' 004 - Arquivo T99F1239G (razao)'
+                   ' vazio.'.
+           PERFORM 999999-CANCELAR.
+
+       999005-ERRO-005.
+           DISPLAY '888 ' CTE-PROG ' 005 - Arquivo nao e T99F1239G.'.
+           PERFORM 999999-CANCELAR.
+
+       999006-ERRO-006.
+           DISPLAY '888 ' CTE-PROG ' 006 - T99F1239G sem trailer.'.
+           PERFORM 999999-CANCELAR.
+
+       999007-ERRO-007.
+           DISPLAY '888 ' CTE-PROG ' 007 - ACUMULADOR DE SEQUENCIAL DO'
+                   ' TRAILER'.
+           DISPLAY '888 ' CTE-PROG ' 007 - do T99F132S nao confere.'.
+           DISPLAY '888 ' CTE-PROG ' 007 - Esperado: ' ACM-SEQ-132.
+           DISPLAY '888 ' CTE-PROG ' 007 - Recebido: ' 132-SOMAT-SEQ.
+           PERFORM 999999-CANCELAR.
+
+       999008-ERRO-008.
+           DISPLAY '888 ' CTE-PROG ' 008 - ACUMULADOR DE SEQUENCIAL DO'
+                   ' TRAILER'.
+           DISPLAY '888 ' CTE-PROG ' 008 - do T99F1239G nao confere.'.
+           DISPLAY '888 ' CTE-PROG ' 008 - Esperado: ' ACM-SEQ-GL.
+           DISPLAY '888 ' CTE-PROG ' 008 - Recebido: ' GL-SOMAT-SEQ.
+           PERFORM 999999-CANCELAR.
+      *------------------------
+       999999-CANCELAR SECTION.
+      *------------------------
+           CLOSE T99F132S
+                 T99F1239G
+                 T99F1239R.
+           DISPLAY '999 ' CTE-PROG ' CANCELADO.'.
+           STOP RUN.
+       999999-SAIDA-ABENDA.
+           EXIT.
